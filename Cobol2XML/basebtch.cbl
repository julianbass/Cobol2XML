@@ -0,0 +1,306 @@
+       identification division.
+       program-id.  basebtch.
+
+       date-written.  09-aug-2026 - jb.
+
+       remarks.
+
+            Batch driver for BASE.  Reads a flat file of base/value pairs,
+            drives each pair through the same base-to-decimal and
+            decimal-to-base logic the interactive BASE transaction uses, and
+            writes a report of inputs and results, so a list of conversions
+            no longer has to be re-keyed one at a time through the screen.
+
+            09-aug-2026 - jb - now calls base's "base-convert" entry point
+            instead of carrying its own copy of the conversion logic, so the
+            batch job and the interactive transaction can never drift apart.
+
+            09-aug-2026 - jb - reports base-to-decimal overflow per pair
+            instead of silently writing a truncated result to the report.
+
+            09-aug-2026 - jb - checkpoints progress to BASECKPT after every
+            pair so a run interrupted partway through BASEIN can be
+            restarted and pick up where it left off instead of starting
+            the whole file over.
+
+            09-aug-2026 - jb - restart from BASECKPT now only happens when
+            the operator passes RESTART on the command line -- a leftover
+            checkpoint from an earlier abend no longer silently skips
+            records the next time the job is pointed at a fresh BASEIN.
+
+       environment division.
+       input-output section.
+       file-control.
+           select basein-file assign to "BASEIN"
+               organization is line sequential.
+           select baserpt-file assign to "BASERPT"
+               organization is line sequential.
+           select audit-file assign to "BASEAUD"
+               organization is line sequential.
+           select checkpoint-file assign to "BASECKPT"
+               organization is line sequential
+               file status is ws_ckpt_status.
+
+       data division.
+       file section.
+
+       fd  basein-file.
+       01  basein-record.
+           05  bi_base                         pic 9(2).
+           05  bi_value                        pic x(16).
+
+       fd  baserpt-file.
+       01  baserpt-record.
+           05  rpt_base                        pic z9.
+           05  filler                          pic x(03) value spaces.
+           05  rpt_input_value                 pic x(16).
+           05  filler                          pic x(03) value spaces.
+           05  rpt_decimal_value               pic x(16).
+           05  filler                          pic x(03) value spaces.
+           05  rpt_output_value                pic x(16).
+           05  filler                          pic x(17) value spaces.
+
+       fd  checkpoint-file.
+       01  checkpoint-record.
+           05  ckpt_records_done               pic 9(08).
+
+       fd  audit-file.
+       01  audit-record.
+           05  aud_date                        pic 9(08).
+           05  filler                          pic x(01) value space.
+           05  aud_time                        pic 9(08).
+           05  filler                          pic x(01) value space.
+           05  aud_operator_id                 pic x(08).
+           05  filler                          pic x(01) value space.
+           05  aud_base                        pic z9.
+           05  filler                          pic x(01) value space.
+           05  aud_input_value                 pic x(16).
+           05  filler                          pic x(01) value space.
+           05  aud_decimal_value               pic x(16).
+           05  filler                          pic x(01) value space.
+           05  aud_output_value                pic x(16).
+           05  filler                          pic x(01) value space.
+           05  aud_signed_decimal              pic -(15)9.
+           05  filler                          pic x(14) value spaces.
+
+       working-storage section.
+
+       01  audit_operator_id                   pic x(08).
+       01  audit_decimal_value                 pic x(16).
+       01  audit_date                          pic 9(08).
+       01  audit_time                          pic 9(08).
+
+       01  lk-function                         pic x(01).
+           88  lk-base-to-decimal              value "D".
+           88  lk-decimal-to-base              value "B".
+
+       01  lk-base                             pic 9(2).
+
+       01  lk-value                            pic x(16).
+
+       01  lk-status                           pic x(01).
+           88  lk-valid                        value "Y".
+           88  lk-invalid                      value "N".
+           88  lk-overflow                     value "O".
+
+       01  lk-signed                           pic x(01) value "N".
+           88  lk-signed-yes                   value "Y".
+           88  lk-signed-no                    value "N".
+
+       01  lk-signed-decimal                   pic s9(16).
+
+       01  lk-width                            pic 99 value 0.
+
+       77  eof_switch                          pic x(01).
+           88  end_of_file                     value "Y".
+           88  not_end_of_file                 value "N".
+
+       01  ws_ckpt_status                       pic x(02).
+           88  ckpt_ok                          value "00".
+           88  ckpt_missing                     value "35".
+
+       77  records_done                        pic 9(08) comp-x value 0.
+       77  restart_count                       pic 9(08) comp-x value 0.
+       77  skip_idx                            pic 9(08) comp-x.
+
+       77  restart_parm                        pic x(08).
+           88  restart_requested                value "RESTART" "restart".
+
+       procedure division.
+       main-logic.
+
+           accept restart_parm from command-line
+           perform read-checkpoint
+
+           if restart_requested
+              if restart_count = 0
+                 display "BASEBTCH: RESTART requested but BASECKPT shows "
+                     "no prior progress -- starting from record 1"
+              end-if
+           else
+              if restart_count > 0
+                 display "BASEBTCH: BASECKPT shows " restart_count
+                     " prior record(s) but RESTART was not requested -- "
+                     "ignoring it and starting fresh"
+              end-if
+              move 0 to restart_count
+           end-if
+
+           open input basein-file
+
+           if restart_count > 0
+              open extend baserpt-file
+           else
+              open output baserpt-file
+           end-if
+
+           open extend audit-file
+           accept audit_operator_id from environment "USER"
+
+           set not_end_of_file to true
+           perform skip-to-checkpoint
+           perform read-next-pair
+
+           perform until end_of_file
+              perform convert-one-pair
+              perform write-report-line
+              perform write-audit-record
+              add 1 to records_done
+              perform write-checkpoint
+              perform read-next-pair
+           end-perform
+
+           perform clear-checkpoint
+
+           close basein-file
+           close baserpt-file
+           close audit-file
+
+           goback.
+
+       ***---
+       ***---  read one base/value pair from the batch input file
+       ***---
+       read-next-pair.
+           read basein-file
+               at end
+                    set end_of_file to true
+           end-read.
+
+       ***---
+       ***---  find out how many pairs a prior, interrupted run already
+       ***---  finished, so this run can skip straight past them
+       ***---
+       read-checkpoint.
+           move 0 to restart_count
+           open input checkpoint-file
+           if ckpt_ok
+              read checkpoint-file
+                  at end
+                       continue
+                  not at end
+                       move ckpt_records_done to restart_count
+              end-read
+              close checkpoint-file
+           end-if.
+
+       ***---
+       ***---  skip the pairs a prior run already finished before resuming
+       ***---
+       skip-to-checkpoint.
+           move restart_count to records_done
+           perform varying skip_idx from 1 by 1 until skip_idx > restart_count
+              read basein-file
+                  at end
+                       set end_of_file to true
+              end-read
+           end-perform.
+
+       ***---
+       ***---  persist progress after every pair so an interrupted run can
+       ***---  be restarted instead of reprocessing BASEIN from the top
+       ***---
+       write-checkpoint.
+           move records_done to ckpt_records_done
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+
+       ***---
+       ***---  the run finished cleanly -- clear the checkpoint so the next
+       ***---  run starts a fresh BASEIN from the beginning
+       ***---
+       clear-checkpoint.
+           move 0 to ckpt_records_done
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+
+       ***---
+       ***---  drive one input pair through base-to-decimal and back by
+       ***---  calling base's callable conversion entry point. A pair that
+       ***---  fails base-to-decimal (invalid digit or overflow) is reported
+       ***---  and flagged in the report/audit output instead of being
+       ***---  re-encoded from stale data -- there is nothing valid to feed
+       ***---  the decimal-to-base call in that case.
+       ***---
+       convert-one-pair.
+           move bi_base  to rpt_base
+           move bi_value to rpt_input_value
+
+           set lk-base-to-decimal to true
+           move bi_base  to lk-base
+           move bi_value to lk-value
+
+           call "base-convert" using lk-function, lk-base, lk-value,
+                lk-status, lk-signed, lk-signed-decimal, lk-width
+
+           if lk-invalid
+              display "BASEBTCH: invalid digit converting " bi_value
+                  " base " bi_base
+              move "INVALID DIGIT" to rpt_decimal_value
+              move "INVALID DIGIT" to rpt_output_value
+              move spaces          to audit_decimal_value
+              move "INVALID DIGIT" to lk-value
+           else
+              if lk-overflow
+                 display "BASEBTCH: overflow converting " bi_value
+                     " base " bi_base
+                 move "OVERFLOW" to rpt_decimal_value
+                 move "OVERFLOW" to rpt_output_value
+                 move spaces     to audit_decimal_value
+                 move "OVERFLOW" to lk-value
+              else
+                 move lk-value to rpt_decimal_value
+                 move lk-value to audit_decimal_value
+
+                 set lk-decimal-to-base to true
+
+                 call "base-convert" using lk-function, lk-base, lk-value,
+                      lk-status, lk-signed, lk-signed-decimal, lk-width
+
+                 move lk-value to rpt_output_value
+              end-if
+           end-if.
+
+       ***---
+       ***---  write the current report fields as one report line
+       ***---
+       write-report-line.
+           write baserpt-record.
+
+       ***---
+       ***---  append one line to the audit log for the pair just converted
+       ***---
+       write-audit-record.
+           accept audit_date from date yyyymmdd
+           accept audit_time from time
+           move audit_date          to aud_date
+           move audit_time          to aud_time
+           move audit_operator_id   to aud_operator_id
+           move bi_base              to aud_base
+           move bi_value             to aud_input_value
+           move audit_decimal_value  to aud_decimal_value
+           move lk-value             to aud_output_value
+           move zero                 to aud_signed_decimal
+           write audit-record.
