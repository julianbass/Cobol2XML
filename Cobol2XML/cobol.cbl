@@ -1,123 +1,776 @@
-identification division.
-program-id.  base.
-
-
-date-written.  07-mar-1995 - mb.
-
-remarks.
-
-     This program convert a value of a generic system base to a numeric value
-     and viceversa.
-
-data division.
-working-storage section.
-
-77  ind                                 pic 99 comp-x.
-77  rest_divide                         pic 99.
-
-01  w_number                            pic 9(16).
-01  entry_number                        pic 9(16).
-01  entry_char   redefines entry_number pic x(16).
-
-01  current_base                        pic 9(2).
-    88  base_2                          value 2.
-    88  base_8                          value 8.
-    88  base_10                         value 10.
-    88  base_16                         value 16.
-
-01  hex_dec_data                        pic x(48) value
-    "000101202303404505606707808909A10B11C12D13E14F15".
-
-01  hex_decimal_table redefines hex_dec_data.
-    03  hex_table
-        occurs 16 times
-        ascending key is hex_value, dec_value
-        indexed by hex_idx.
-        05  hex_value                   pic x.
-        05  dec_value                   pic 99.
-
-procedure division.
-main-logic.
-
-    display window erase
-
-    display "Base:  " no
-    accept current_base convert
-    display "Value: " no
-    accept entry_char
-
-    perform base-to-decimal thru base-to-decimal-ex
-
-    display "Decimal  value: " entry_char
-
-    perform decimal-to-base thru decimal-to-base-ex
-
-    display "Base: " current_base " value: " entry_char
-
-    accept omitted
-
-    goback.
-
-***---
-***---  convert from decimal to base system
-***---
-decimal-to-base.
-    move entry_number  to w_number
-    move spaces        to entry_char
-    move 16    to ind
-    perform until w_number < current_base
-       divide current_base into w_number giving w_number
-              remainder rest_divide
-       end-divide
-
-       search all hex_table
-          at end
-               continue
-          when dec_value( hex_idx ) is = rest_divide
-               move hex_value( hex_idx) to entry_char(ind:1)
-
-       end_search
-
-       subtract 1 from ind
-    end-perform.
-    if w_number not = 0
-
-       search all hex_table
-          at end
-               continue
-          when dec_value( hex_idx ) is = w_number
-               move hex_value( hex_idx) to entry_char(ind:1)
-
-       end_search
-
-    end-if.
-decimal-to-base-ex.
-
-***---
-***---  convert from base to dicimal system
-***---
-base-to-decimal.
-
-***--- allineamento a destra della variabile entry_char (ver 2.3.1 o sup)
-    call "c$justify" using entry_char "R".
-
-    call "c$toupper" using entry_char, value 16.
-
-    move 0     to w_number rest_divide
-    perform test after varying ind from 1 by 1 until ind = 16
-
-       search all hex_table
-          at end
-               continue
-          when hex_value( hex_idx ) is = entry_char(ind:1)
-               move dec_value( hex_idx) to rest_divide
-
-       end_search
-
-       compute w_number = w_number + rest_divide * current_base ** (16 - ind)
-
-    end-perform.
-
-    move w_number to entry_number.
-
-base-to-decimal-ex.
+       identification division.
+       program-id.  base.
+
+
+       date-written.  07-mar-1995 - mb.
+
+       remarks.
+
+            This program convert a value of a generic system base to a numeric value
+            and viceversa.
+
+            09-aug-2026 - jb - base-to-decimal now rejects digits that are not
+            valid for current_base instead of silently ignoring them.
+
+            09-aug-2026 - jb - every conversion is now appended to the BASEAUD
+            audit log together with the operator id and a date/time stamp.
+
+            09-aug-2026 - jb - the transaction now loops back for another
+            conversion instead of ending after one, so an operator can run
+            a batch of conversions in one session.
+
+            09-aug-2026 - jb - added the "base-convert" entry point so other
+            programs can CALL the base/decimal conversion logic directly
+            instead of going through the screen.
+
+            09-aug-2026 - jb - the base/decimal symbol table is now loaded
+            from BASESYM the first time it is needed instead of being
+            carried in working-storage as a hardcoded literal.
+
+            09-aug-2026 - jb - base-to-decimal now detects a value that does
+            not fit in 16 digits instead of letting COMPUTE truncate it.
+
+            09-aug-2026 - jb - added a signed mode that interprets/produces
+            values as radix-complement (two's complement, generalised to
+            the current base) so negative values can round-trip through a
+            base representation instead of only unsigned ones.
+
+            09-aug-2026 - jb - decimal-to-base now looks digits up in a
+            second copy of the symbol table kept in decimal order, instead
+            of binary-searching the copy kept in symbol order by the field
+            it is not sorted on.
+
+            09-aug-2026 - jb - the conversion screen now offers a
+            decimal-to-base direction, with a width prompt when signed mode
+            is on, so a negative decimal value can be encoded straight into
+            its radix-complement base representation without going through
+            a calling program.
+
+            09-aug-2026 - jb - current_base is now checked against the
+            supported 2-36 range before either conversion runs, and the
+            menu re-prompts instead of exiting on an unrecognised choice.
+
+            09-aug-2026 - jb - BASESYM rows past the 36th are now rejected
+            with a warning instead of running past the symbol table, and
+            unused table rows are seeded with a sentinel so a partially
+            loaded table still sorts correctly.
+
+            09-aug-2026 - jb - the width prompt is now only asked for
+            decimal-to-base, since base-to-decimal derives its width from
+            the typed value and was never consulting it; widened the
+            signed-decimal display field to hold a full 16-digit negative
+            value and its sign, and flagged the one case that still can't
+            fit in the 16-character audit fields instead of truncating it
+            without saying so.
+
+       environment division.
+       input-output section.
+       file-control.
+           select audit-file assign to "BASEAUD"
+               organization is line sequential.
+           select symtab-file assign to "BASESYM"
+               organization is line sequential
+               file status is symtab_file_status.
+
+       data division.
+       file section.
+
+       fd  symtab-file.
+       01  symtab-record.
+           05  stb_value                       pic x(01).
+           05  stb_dec                         pic 9(02).
+
+       fd  audit-file.
+       01  audit-record.
+           05  aud_date                        pic 9(08).
+           05  filler                          pic x(01) value space.
+           05  aud_time                        pic 9(08).
+           05  filler                          pic x(01) value space.
+           05  aud_operator_id                 pic x(08).
+           05  filler                          pic x(01) value space.
+           05  aud_base                        pic z9.
+           05  filler                          pic x(01) value space.
+           05  aud_input_value                 pic x(16).
+           05  filler                          pic x(01) value space.
+           05  aud_decimal_value               pic x(16).
+           05  filler                          pic x(01) value space.
+           05  aud_output_value                pic x(16).
+           05  filler                          pic x(01) value space.
+           05  aud_signed_decimal              pic -(15)9.
+           05  filler                          pic x(14) value spaces.
+
+       working-storage section.
+
+       77  ind                                 pic 99 comp-x.
+       77  rest_divide                         pic 99.
+
+       77  valid_entry_switch                  pic x(01).
+           88  valid_entry                     value "Y".
+           88  invalid_entry                   value "N".
+
+       77  overflow_switch                     pic x(01).
+           88  overflow_entry                  value "Y".
+           88  no_overflow                     value "N".
+
+       77  another_switch                      pic x(01).
+           88  another_yes                     value "Y" "y".
+           88  another_no                      value "N" "n".
+
+       77  sign_switch                         pic x(01).
+           88  signed_mode                     value "Y" "y".
+           88  unsigned_mode                   value "N" "n".
+
+       77  w_first_digit_value                 pic 99.
+       77  w_sig_ind                           pic 99 comp-x.
+       77  w_sign_width                        pic 99.
+
+       77  menu_choice                         pic x(01).
+           88  menu_convert                    value "1".
+           88  menu_view                       value "2".
+           88  menu_exit                       value "3".
+
+       77  direction_switch                    pic x(01).
+           88  direction_b2d                   value "1".
+           88  direction_d2b                   value "2".
+
+       77  entry_width                         pic 99.
+
+       01  entry_signed_decimal                pic s9(16).
+       01  entry_signed_decimal_disp           pic -(16)9.
+
+       01  w_input_signed_decimal              pic s9(16).
+
+       77  view_count_requested                pic 9(04).
+       77  view_total_records                  pic 9(08) comp-x.
+       77  view_skip_count                     pic 9(08) comp-x.
+       77  view_idx                            pic 9(08) comp-x.
+
+       77  view_eof_switch                     pic x(01).
+           88  view_eof                        value "Y".
+           88  view_not_eof                    value "N".
+
+       77  symtab_eof_switch                   pic x(01).
+           88  symtab_eof                      value "Y".
+           88  symtab_not_eof                  value "N".
+
+       77  symtab_loaded_switch                pic x(01) value "N".
+           88  symtab_loaded                   value "Y".
+           88  symtab_not_loaded               value "N".
+
+       77  symtab_idx                          pic 99 comp-x.
+
+       01  symtab_file_status                  pic x(02).
+           88  symtab_status_ok                value "00".
+
+       01  default_hex_dec_data                pic x(108) value
+           "000101202303404505606707808909A10B11C12D13E14F15G16H17I18J19K20L21M22N23O24P25Q26R27S28T29U30V31W32X33Y34Z35".
+
+       01  default_hex_decimal_table redefines default_hex_dec_data.
+           03  default_hex_table occurs 36 times.
+               05  default_hex_value           pic x.
+               05  default_dec_value           pic 99.
+
+       01  audit_operator_id                   pic x(08).
+       01  audit_input_value                   pic x(16).
+       01  audit_decimal_value                 pic x(16).
+       01  audit_date                          pic 9(08).
+       01  audit_time                          pic 9(08).
+
+       01  w_number                            pic 9(16).
+       01  w_radix_span                        pic 9(16).
+       01  w_signed_number                     pic s9(16).
+       01  w_signed_display                    pic -(16)9.
+       01  entry_number                        pic 9(16).
+       01  entry_char   redefines entry_number pic x(16).
+
+       01  current_base                        pic 9(2).
+           88  base_2                          value 2.
+           88  base_8                          value 8.
+           88  base_10                         value 10.
+           88  base_16                         value 16.
+           88  base_36                         value 36.
+
+       01  hex_decimal_table.
+           03  hex_table
+               occurs 36 times
+               ascending key is hex_value, dec_value
+               indexed by hex_idx.
+               05  hex_value                   pic x.
+               05  dec_value                   pic 99.
+
+       ***--- decimal-to-base looks a digit up by dec_value, which is a
+       ***--- different sort order than hex_table's -- kept as a second
+       ***--- copy of the same rows so both SEARCH ALLs stay valid binary
+       ***--- searches regardless of what order BASESYM supplied its rows in
+       01  dec_hex_decimal_table.
+           03  dec_hex_table
+               occurs 36 times
+               ascending key is dec_hex_dec_value
+               indexed by dec_hex_idx.
+               05  dec_hex_value               pic x.
+               05  dec_hex_dec_value           pic 99.
+
+       linkage section.
+
+       01  lk-function                         pic x(01).
+           88  lk-base-to-decimal              value "D".
+           88  lk-decimal-to-base              value "B".
+
+       01  lk-base                             pic 9(2).
+
+       01  lk-value                            pic x(16).
+
+       01  lk-status                           pic x(01).
+           88  lk-valid                        value "Y".
+           88  lk-invalid                      value "N".
+           88  lk-overflow                     value "O".
+
+       01  lk-signed                           pic x(01).
+           88  lk-signed-yes                   value "Y".
+           88  lk-signed-no                    value "N".
+
+       01  lk-signed-decimal                   pic s9(16).
+
+       01  lk-width                            pic 99.
+
+       procedure division.
+       main-logic.
+
+           perform initialize-audit
+
+       menu.
+
+           display window erase
+
+           display "1. Convert a value"
+           display "2. View last N conversions"
+           display "3. Exit"
+           display "Choice: " no
+           accept menu_choice
+
+           if menu_convert
+              go to get-conversion
+           end-if
+
+           if menu_view
+              perform view-last-conversions
+              go to menu
+           end-if
+
+           if menu_exit
+              close audit-file
+              accept omitted
+              goback
+           end-if
+
+           display "Invalid choice - please select 1, 2 or 3"
+           go to menu.
+
+       get-conversion.
+
+           display window erase
+
+           display "1. Base to decimal   2. Decimal to base"
+           display "Direction: " no
+           accept direction_switch
+
+           display "Base:  " no
+           accept current_base convert
+
+           set valid_entry to true
+           perform check-base-range
+           if invalid_entry
+              go to get-conversion
+           end-if
+
+           display "Signed (Y/N): " no
+           accept sign_switch
+
+           if direction_d2b
+              go to get-decimal-to-base
+           end-if
+
+           display "Value: " no
+           accept entry_char
+           move entry_char to audit_input_value
+
+           perform base-to-decimal thru base-to-decimal-ex
+
+           if invalid_entry
+              go to get-conversion
+           end-if
+
+           display "Decimal  value: " entry_char
+           move entry_char to audit_decimal_value
+
+           if signed_mode
+              move w_signed_number to w_signed_display
+              display "Signed   value: " w_signed_display
+           end-if
+
+           perform decimal-to-base thru decimal-to-base-ex
+
+           display "Base: " current_base " value: " entry_char
+
+           perform write-audit-record
+
+           display "Another conversion (Y/N): " no
+           accept another_switch
+
+           if another_yes
+              go to get-conversion
+           end-if
+
+           go to menu.
+
+       ***---
+       ***---  decimal-to-base direction of the conversion screen: lets the
+       ***---  operator type a signed decimal value and, when signed mode is
+       ***---  on and the value is negative, encode it as a radix-complement
+       ***---  (two's complement, generalised to current_base) value in the
+       ***---  requested width instead of only being reachable through the
+       ***---  "base-convert" callable entry point
+       ***---
+       get-decimal-to-base.
+
+           move 0 to entry_width
+           if signed_mode
+              display "Width (digits, blank = 16): " no
+              accept entry_width
+           end-if
+
+           display "Decimal value (signed): " no
+           accept entry_signed_decimal
+
+           move entry_signed_decimal to entry_signed_decimal_disp
+
+       ***--- audit_input_value/audit_decimal_value are pic x(16), one
+       ***--- character short of a full 16-digit negative value plus its
+       ***--- sign (17 characters) -- flag that narrow case instead of
+       ***--- letting the MOVE below truncate it into the log without saying so
+           if entry_signed_decimal <= -1000000000000000
+              display "Warning: signed value needs 16 digits and a sign -- "
+                  "audit log value will be truncated"
+           end-if
+
+           move entry_signed_decimal_disp to audit_input_value
+           move audit_input_value         to audit_decimal_value
+           move entry_signed_decimal      to w_signed_number
+
+           set valid_entry to true
+           set no_overflow to true
+           move entry_width to w_sign_width
+
+           if signed_mode and entry_signed_decimal < 0
+              move entry_signed_decimal to w_input_signed_decimal
+              perform apply-twos-complement
+           else
+              move entry_signed_decimal to entry_number
+           end-if
+
+           if invalid_entry
+              if overflow_entry
+                 display "Overflow: value does not fit in the given width"
+              end-if
+              go to get-conversion
+           end-if
+
+           perform decimal-to-base thru decimal-to-base-ex
+
+           display "Base: " current_base " value: " entry_char
+
+           perform write-audit-record
+
+           display "Another conversion (Y/N): " no
+           accept another_switch
+
+           if another_yes
+              go to get-conversion
+           end-if
+
+           go to menu.
+
+       ***---
+       ***---  show the last N conversions from the audit log without
+       ***---  disturbing the open-for-extend handle main-logic is keeping
+       ***---
+       view-last-conversions.
+           display "How many conversions to view: " no
+           accept view_count_requested
+
+           close audit-file
+
+           move 0 to view_total_records
+           open input audit-file
+           set view_not_eof to true
+           perform until view_eof
+              read audit-file
+                  at end
+                       set view_eof to true
+                  not at end
+                       add 1 to view_total_records
+              end-read
+           end-perform
+           close audit-file
+
+           if view_total_records > view_count_requested
+              compute view_skip_count = view_total_records - view_count_requested
+           else
+              move 0 to view_skip_count
+           end-if
+
+           open input audit-file
+           perform varying view_idx from 1 by 1 until view_idx > view_skip_count
+              read audit-file
+                  at end
+                       continue
+              end-read
+           end-perform
+
+           set view_not_eof to true
+           display "------ last conversions ------"
+           perform until view_eof
+              read audit-file
+                  at end
+                       set view_eof to true
+                  not at end
+                       display audit-record
+              end-read
+           end-perform
+           close audit-file
+
+           open extend audit-file
+
+           display "Press ENTER to continue: " no
+           accept omitted.
+
+       ***---
+       ***---  one-time setup: open the audit log, capture who is running this
+       ***---
+       initialize-audit.
+           perform ensure-symbol-table-loaded
+           open extend audit-file
+           accept audit_operator_id from environment "USER".
+
+       ***---
+       ***---  load the base-36 symbol table from BASESYM the first time it
+       ***---  is needed, instead of carrying it as a hardcoded literal --
+       ***---  BASESYM is optional: when it is missing or unreadable, fall
+       ***---  back to the standard 0-9/A-Z table so the program still runs
+       ***---
+       load-symbol-table.
+       ***--- pre-fill every row with a sentinel that sorts to the end and
+       ***--- never matches a real digit (dec_value can never legitimately
+       ***--- reach 99) -- BASESYM is allowed to supply fewer than 36 rows,
+       ***--- and an unpopulated trailing row left at its initial value
+       ***--- would otherwise land in an unpredictable position once
+       ***--- sorted along with the rows that were actually loaded
+           perform varying symtab_idx from 1 by 1 until symtab_idx > 36
+              move high-value to hex_value(symtab_idx)
+              move 99         to dec_value(symtab_idx)
+              move high-value to dec_hex_value(symtab_idx)
+              move 99         to dec_hex_dec_value(symtab_idx)
+           end-perform
+
+           open input symtab-file
+           if symtab_status_ok
+              set symtab_not_eof to true
+              move 0 to symtab_idx
+              perform until symtab_eof
+                 read symtab-file
+                     at end
+                          set symtab_eof to true
+                     not at end
+                          if symtab_idx < 36
+                             add 1 to symtab_idx
+                             move stb_value to hex_value(symtab_idx)
+                             move stb_dec   to dec_value(symtab_idx)
+                             move stb_value to dec_hex_value(symtab_idx)
+                             move stb_dec   to dec_hex_dec_value(symtab_idx)
+                          else
+                             display "BASESYM has more than 36 rows -- "
+                                 "rows past 36 are ignored"
+                             set symtab_eof to true
+                          end-if
+                 end-read
+              end-perform
+              close symtab-file
+           else
+              display "BASESYM not available (status " symtab_file_status
+                  "), using the default base-36 symbol table"
+              perform build-default-symbol-table
+           end-if
+
+       ***--- SEARCH ALL does a binary search, so each table has to be in
+       ***--- ascending order of the field it is searched on, regardless of
+       ***--- the order BASESYM (or the default table) supplied its rows in
+           sort hex_table ascending key hex_value
+           sort dec_hex_table ascending key dec_hex_dec_value
+
+           set symtab_loaded to true.
+
+       ***---
+       ***---  build the standard 0-9/A-Z symbol table from the working
+       ***---  storage default, used when BASESYM is not available
+       ***---
+       build-default-symbol-table.
+           perform varying symtab_idx from 1 by 1 until symtab_idx > 36
+              move default_hex_value(symtab_idx) to hex_value(symtab_idx)
+              move default_dec_value(symtab_idx) to dec_value(symtab_idx)
+              move default_hex_value(symtab_idx) to dec_hex_value(symtab_idx)
+              move default_dec_value(symtab_idx) to dec_hex_dec_value(symtab_idx)
+           end-perform.
+
+       ***---
+       ***---  make sure the symbol table is in memory before it gets
+       ***---  searched, regardless of which entry point got in first
+       ***---
+       ensure-symbol-table-loaded.
+           if symtab_not_loaded
+              perform load-symbol-table
+           end-if.
+
+       ***---
+       ***---  append one line to the audit log for the conversion just done
+       ***---
+       write-audit-record.
+           accept audit_date from date yyyymmdd
+           accept audit_time from time
+           move audit_date          to aud_date
+           move audit_time          to aud_time
+           move audit_operator_id   to aud_operator_id
+           move current_base        to aud_base
+           move audit_input_value   to aud_input_value
+           move audit_decimal_value to aud_decimal_value
+           move entry_char          to aud_output_value
+           if signed_mode
+              move w_signed_number  to aud_signed_decimal
+           else
+              move zero             to aud_signed_decimal
+           end-if
+           write audit-record.
+
+       ***---
+       ***---  convert from decimal to base system
+       ***---
+       decimal-to-base.
+           move entry_number  to w_number
+           move spaces        to entry_char
+           move 16    to ind
+           perform until w_number < current_base
+              divide current_base into w_number giving w_number
+                     remainder rest_divide
+              end-divide
+
+              search all dec_hex_table
+                 at end
+                      continue
+                 when dec_hex_dec_value( dec_hex_idx ) is = rest_divide
+                      move dec_hex_value( dec_hex_idx) to entry_char(ind:1)
+
+              end-search
+
+              subtract 1 from ind
+           end-perform.
+           if w_number not = 0
+
+              search all dec_hex_table
+                 at end
+                      continue
+                 when dec_hex_dec_value( dec_hex_idx ) is = w_number
+                      move dec_hex_value( dec_hex_idx) to entry_char(ind:1)
+
+              end-search
+
+           end-if.
+       decimal-to-base-ex.
+
+       ***---
+       ***---  current_base has to be between 2 and 36 for either direction
+       ***---  of the conversion to mean anything -- a base outside that
+       ***---  range is not just "invalid digit" but a divide-by-zero (base
+       ***---  0) or an infinite loop (base 1) waiting to happen in
+       ***---  decimal-to-base, so it is rejected before either conversion
+       ***---  paragraph ever runs
+       ***---
+       check-base-range.
+           if current_base < 2 or current_base > 36
+              set invalid_entry to true
+              display "Invalid base " current_base
+                  " -- must be between 2 and 36"
+           end-if.
+
+       ***---
+       ***---  fold a negative signed decimal value into the unsigned
+       ***---  radix-complement form decimal-to-base expects in entry_number,
+       ***---  complementing over w_sign_width significant digits (the width
+       ***---  the caller is encoding for) rather than always the full 16.
+       ***---  the caller sets w_input_signed_decimal and w_sign_width before
+       ***---  performing this paragraph -- kept in working-storage rather
+       ***---  than read straight out of the linkage section so it can be
+       ***---  driven from the conversion screen as well as from
+       ***---  base-convert-entry
+       ***---
+       apply-twos-complement.
+           if w_sign_width = 0 or w_sign_width > 16
+              move 16 to w_sign_width
+           end-if
+           compute w_radix_span = current_base ** w_sign_width
+               on size error
+                    set overflow_entry to true
+                    set invalid_entry  to true
+                    display "Overflow: base too large for signed mode"
+           end-compute
+           if valid_entry
+              compute entry_number = w_radix_span + w_input_signed_decimal
+                  on size error
+                       set overflow_entry to true
+                       set invalid_entry  to true
+                       display "Overflow: signed value does not fit "
+                           "in the given width"
+              end-compute
+           end-if.
+
+       ***---
+       ***---  convert from base to dicimal system
+       ***---
+       base-to-decimal.
+
+       ***--- allineamento a destra della variabile entry_char (ver 2.3.1 o sup)
+           call "c$justify" using entry_char "R".
+
+           call "c$toupper" using entry_char, value 16.
+
+           move 0     to w_number rest_divide
+           move 0     to w_sig_ind
+           set valid_entry to true
+           set no_overflow to true
+           perform test after varying ind from 1 by 1 until ind = 16 or invalid_entry
+
+              if entry_char(ind:1) = space
+       ***--- entry_char was right-justified above -- leading blanks are
+       ***--- unused high-order positions, not a digit to reject; treat
+       ***--- them as leading zeroes the same way the field started out
+                 move 0 to rest_divide
+              else
+                 search all hex_table
+                    at end
+                         set invalid_entry to true
+                         display "Invalid digit for base " current_base
+                    when hex_value( hex_idx ) is = entry_char(ind:1)
+                         if dec_value( hex_idx ) < current_base
+                            move dec_value( hex_idx) to rest_divide
+                         else
+                            set invalid_entry to true
+                            display "Invalid digit for base " current_base
+                         end-if
+                 end-search
+                 if valid_entry and w_sig_ind = 0
+                    move ind         to w_sig_ind
+                    move rest_divide to w_first_digit_value
+                 end-if
+              end-if
+
+              if valid_entry
+                 compute w_number = w_number + rest_divide * current_base ** (16 - ind)
+                     on size error
+                          set overflow_entry to true
+                          set invalid_entry  to true
+                          display "Overflow: value does not fit in 16 digits"
+                 end-compute
+              end-if
+
+           end-perform.
+
+           if valid_entry
+              if w_sig_ind = 0
+                 move 16 to w_sig_ind
+              end-if
+              compute w_sign_width = 17 - w_sig_ind
+              move w_number to entry_number
+              if signed_mode
+                 perform compute-signed-decimal
+              else
+                 move w_number to w_signed_number
+              end-if
+           end-if.
+
+       base-to-decimal-ex.
+
+       ***---
+       ***---  interpret the unsigned value just decoded as a radix-
+       ***---  complement (two's complement, generalised to current_base)
+       ***---  signed number when the leading digit is base/2 or higher
+       ***---
+       compute-signed-decimal.
+           if w_first_digit_value * 2 >= current_base
+              compute w_radix_span = current_base ** w_sign_width
+                  on size error
+                       set overflow_entry to true
+                       set invalid_entry  to true
+                       display "Overflow: base too large for signed mode"
+              end-compute
+              if valid_entry
+                 compute w_signed_number = w_number - w_radix_span
+              end-if
+           else
+              move w_number to w_signed_number
+           end-if.
+
+       ***---
+       ***---  callable interface: CALL "base-convert" using lk-function,
+       ***---  lk-base, lk-value, lk-status, lk-signed, lk-signed-decimal,
+       ***---  lk-width -- lets other programs drive the same conversion
+       ***---  logic without going through the screen. lk-width is only
+       ***---  consulted for a signed decimal-to-base encode (it tells
+       ***---  apply-twos-complement how many digits wide the two's
+       ***---  complement result should be); callers doing an unsigned
+       ***---  conversion, or a base-to-decimal decode, can leave it zero.
+       ***---
+       base-convert-entry.
+           entry "base-convert" using lk-function, lk-base, lk-value,
+                 lk-status, lk-signed, lk-signed-decimal, lk-width.
+
+           perform ensure-symbol-table-loaded
+
+           move lk-base    to current_base
+           move lk-signed  to sign_switch
+           set valid_entry to true
+           set no_overflow to true
+
+           perform check-base-range
+
+           if valid_entry
+              if lk-base-to-decimal
+                 move lk-value to entry_char
+                 perform base-to-decimal thru base-to-decimal-ex
+                 if valid_entry
+                    move entry_char      to lk-value
+                    move w_signed_number to lk-signed-decimal
+                 end-if
+              else
+                 if signed_mode and lk-signed-decimal < 0
+                    move lk-signed-decimal to w_input_signed_decimal
+                    move lk-width           to w_sign_width
+                    perform apply-twos-complement
+                 else
+                    move lk-signed-decimal to entry_number
+                 end-if
+                 if valid_entry
+                    perform decimal-to-base thru decimal-to-base-ex
+                    move entry_char to lk-value
+                 end-if
+              end-if
+           end-if
+
+           if valid_entry
+              set lk-valid to true
+           else
+              if overflow_entry
+                 set lk-overflow to true
+              else
+                 set lk-invalid to true
+              end-if
+           end-if
+
+           goback.
